@@ -3,9 +3,24 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * 2026-08-08  Filled in the indexed file skeleton: Divisiones now
+      *             opens the CALCREG calculation register that
+      *             Curso-de-Cobol writes to, and lets an operator look
+      *             a past calculation up by date or by operator id.
+      * 2026-08-08  Every consultation now appends an audit record to
+      *             AUDITFILE through the shared AUDITREC copybook,
+      *             same as Curso-de-Cobol.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Divisiones.
+       AUTHOR. Pablo Gilberti.
+       INSTALLATION.
+       DATE-WRITTEN. 24/08/2025
+       DATE-COMPILED.
+       REMARKS. Consulta del registro de calculos de Curso-de-Cobol.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,30 +28,203 @@
        OBJECT-COMPUTER. Ordenador donde se ejecutra el codigo.
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL
-       SELECT OPTIONAL Nombre-del-archivo
-       ASSIGN TO tipo-de-dispositivo.
-       ORGANISATION is tipo de organizacion.
-       ACCESS MODE IS Modo de acceso al archivo.
-       RECORD KEY IS Clave del Registro.
-       ALTERNATE RECORD KEY IS Clave Alternativas del registro.
-       WITH DUPLICATES
-       STATUS IS. Variable del estado del archivo.
-       AUTHOR. Pablo Gilberti.
-       INSTALLATION.
-       DATE-WRITTEN.24/08/2025
-       DATE-COMPILED.24/08/2025
-       REMARKS.Primer mini programa de cobol.
+       FILE-CONTROL.
+           SELECT CALC-REGISTER
+               ASSIGN TO "CALCREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-RUN-ID
+               ALTERNATE RECORD KEY IS CR-OPERATOR-ID WITH DUPLICATES
+               FILE STATUS IS FS-CALCREG.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
-       Escribiremos los campos que componen los registros de los archivos que se van a utilizar.7
+       COPY CALCREG.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       Variables de programas que bno tengan nada que ver con archivos.
-       LINKAGE SECTION.
-       esta seccion se registran las variables que lanzaran al prgrama princial llaado con e
+       01  FS-CALCREG                   PIC XX.
+       01  FS-AUDITORIA                 PIC XX.
+       01  OPERATOR-ID                  PIC X(08).
+       01  RUN-DATE                     PIC 9(08).
+       01  RUN-TIME.
+           05  RUN-TIME-HHMM            PIC 9(04).
+           05  RUN-TIME-SS              PIC 9(02).
+           05  FILLER                   PIC 9(02).
+       01  BUSQUEDA-MODO                PIC X(01).
+       01  FECHA-BUSQUEDA               PIC 9(08).
+       01  OPERADOR-BUSQUEDA            PIC X(08).
+       01  FIN-BUSQUEDA-SW              PIC X(01).
+           88  FIN-BUSQUEDA             VALUE "S".
+           88  NO-FIN-BUSQUEDA          VALUE "N".
+       77  REGISTROS-ENCONTRADOS        PIC 9(05) COMP VALUE ZERO.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            DISPLAY "Soy PAblo GIlberti"
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-CONSULTAR THRU 2000-EXIT.
+           PERFORM 5300-ESCRIBIR-AUDITORIA THRU 5300-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "Hello world".
+           DISPLAY "Soy PAblo GIlberti".
+           ACCEPT OPERATOR-ID FROM ENVIRONMENT "OPERATORID".
+           IF OPERATOR-ID = SPACES
+               MOVE "OPER0001" TO OPERATOR-ID
+           END-IF.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT CALC-REGISTER.
+           IF FS-CALCREG = "35"
+               OPEN OUTPUT CALC-REGISTER
+               CLOSE CALC-REGISTER
+               OPEN INPUT CALC-REGISTER
+           END-IF.
+           IF FS-CALCREG NOT = "00"
+               DISPLAY "DIVISIONES - ERROR ABRIENDO CALCREG - "
+                   "FILE STATUS " FS-CALCREG
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF FS-AUDITORIA NOT = "00"
+               DISPLAY "DIVISIONES - ERROR ABRIENDO AUDITFILE - "
+                   "FILE STATUS " FS-AUDITORIA
+               CLOSE CALC-REGISTER
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONSULTA - PERMITE BUSCAR CALCULOS YA REGISTRADOS POR FECHA
+      * (CLAVE PRINCIPAL) O POR OPERADOR (CLAVE ALTERNATIVA CON
+      * DUPLICADOS PERMITIDOS).
+      ******************************************************************
+       2000-CONSULTAR.
+           DISPLAY "BUSCAR CALCULO POR (F)ECHA O (O)PERADOR: ".
+           ACCEPT BUSQUEDA-MODO.
+           IF BUSQUEDA-MODO = "F" OR BUSQUEDA-MODO = "f"
+               PERFORM 2100-BUSCAR-POR-FECHA THRU 2100-EXIT
+           ELSE
+               IF BUSQUEDA-MODO = "O" OR BUSQUEDA-MODO = "o"
+                   PERFORM 2200-BUSCAR-POR-OPERADOR THRU 2200-EXIT
+               ELSE
+                   DISPLAY "OPCION INVALIDA"
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-BUSCAR-POR-FECHA.
+           DISPLAY "INTRODUCE LA FECHA A BUSCAR (AAAAMMDD): ".
+           ACCEPT FECHA-BUSQUEDA.
+           MOVE FECHA-BUSQUEDA TO CR-CALC-DATE.
+           MOVE ZERO TO CR-SEQ-NO.
+           MOVE "N" TO FIN-BUSQUEDA-SW.
+           MOVE ZERO TO REGISTROS-ENCONTRADOS.
+           START CALC-REGISTER KEY IS >= CR-RUN-ID
+               INVALID KEY
+                   MOVE "S" TO FIN-BUSQUEDA-SW
+           END-START.
+           PERFORM 2110-LEER-SIGUIENTE-POR-FECHA THRU 2110-EXIT
+               UNTIL FIN-BUSQUEDA.
+           IF REGISTROS-ENCONTRADOS = ZERO
+               DISPLAY "NO SE ENCONTRARON CALCULOS PARA ESA FECHA"
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-SIGUIENTE-POR-FECHA.
+           READ CALC-REGISTER NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN-BUSQUEDA-SW
+               NOT AT END
+                   IF CR-CALC-DATE = FECHA-BUSQUEDA
+                       ADD 1 TO REGISTROS-ENCONTRADOS
+                       PERFORM 2300-MOSTRAR-REGISTRO THRU 2300-EXIT
+                   ELSE
+                       MOVE "S" TO FIN-BUSQUEDA-SW
+                   END-IF
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+       2200-BUSCAR-POR-OPERADOR.
+           DISPLAY "INTRODUCE EL ID DEL OPERADOR: ".
+           ACCEPT OPERADOR-BUSQUEDA.
+           MOVE OPERADOR-BUSQUEDA TO CR-OPERATOR-ID.
+           MOVE "N" TO FIN-BUSQUEDA-SW.
+           MOVE ZERO TO REGISTROS-ENCONTRADOS.
+           START CALC-REGISTER KEY IS = CR-OPERATOR-ID
+               INVALID KEY
+                   MOVE "S" TO FIN-BUSQUEDA-SW
+           END-START.
+           PERFORM 2210-LEER-SIGUIENTE-POR-OPERADOR THRU 2210-EXIT
+               UNTIL FIN-BUSQUEDA.
+           IF REGISTROS-ENCONTRADOS = ZERO
+               DISPLAY "NO SE ENCONTRARON CALCULOS PARA ESE OPERADOR"
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-LEER-SIGUIENTE-POR-OPERADOR.
+           READ CALC-REGISTER NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN-BUSQUEDA-SW
+               NOT AT END
+                   IF CR-OPERATOR-ID = OPERADOR-BUSQUEDA
+                       ADD 1 TO REGISTROS-ENCONTRADOS
+                       PERFORM 2300-MOSTRAR-REGISTRO THRU 2300-EXIT
+                   ELSE
+                       MOVE "S" TO FIN-BUSQUEDA-SW
+                   END-IF
+           END-READ.
+       2210-EXIT.
+           EXIT.
+
+       2300-MOSTRAR-REGISTRO.
+           DISPLAY "FECHA: " CR-CALC-DATE " OPERADOR: " CR-OPERATOR-ID
+               " NUM1: " CR-NUM1 " NUM2: " CR-NUM2.
+           DISPLAY "   SUMA: " CR-RESULT-SUMA
+               " RESTA: " CR-RESULT-RESTA
+               " MULT: " CR-RESULT-MULT
+               " DIVISION: " CR-RESULT-DIVISION.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ESCRITURA EN EL ARCHIVO DE AUDITORIA (AUDITFILE), COMPARTIDO
+      * POR TODOS LOS PROGRAMAS DE ESTE SISTEMA.
+      ******************************************************************
+       5300-ESCRIBIR-AUDITORIA.
+           ACCEPT RUN-TIME FROM TIME.
+           STRING RUN-DATE RUN-TIME-HHMM RUN-TIME-SS
+               DELIMITED BY SIZE INTO AUD-TIMESTAMP
+           END-STRING.
+           MOVE OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE "Divisiones" TO AUD-PROGRAM-NAME.
+           MOVE ZERO TO AUD-NUM1.
+           MOVE ZERO TO AUD-NUM2.
+           MOVE REGISTROS-ENCONTRADOS TO AUD-RESULTADO.
+           WRITE AUDIT-RECORD.
+       5300-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CALC-REGISTER.
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM Divisiones.
