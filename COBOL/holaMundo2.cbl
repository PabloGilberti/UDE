@@ -3,51 +3,604 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * 2026-08-08  Added unattended batch entry point: when RUNMODE
+      *             is set to BATCH in the environment the program
+      *             reads NUM1/NUM2 pairs from TRANFILE and writes the
+      *             four results for every pair to REPTFILE instead of
+      *             prompting an operator one pair at a time.
+      * 2026-08-08  Guarded the division step against a zero divisor
+      *             so a mistyped 0 no longer ends the run.
+      * 2026-08-08  Every calculation (batch or interactive) is now
+      *             written to the CALCREG register Divisiones reads,
+      *             keyed by run id with the operator id carried as an
+      *             alternate key.
+      * 2026-08-08  Every run now appends an audit record (timestamp,
+      *             operator, program name, inputs, result) to
+      *             AUDITFILE through the shared AUDITREC copybook.
+      * 2026-08-08  SALUDO and NUMERO are now read from PARMFILE at
+      *             startup, with the old hardcoded values kept as the
+      *             fallback when PARMFILE is missing or empty.
+      * 2026-08-08  Batch mode now checkpoints to CKPTFILE every 50
+      *             records and resumes from the last checkpoint on
+      *             restart instead of reprocessing TRANFILE from the
+      *             top after a mid-run failure.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Curso-de-Cobol.
+       AUTHOR. Pablo Gilberti.
+       INSTALLATION.
+       DATE-WRITTEN. 24/08/2025
+       DATE-COMPILED.
+       REMARKS. Ejercicio de operaciones aritmeticas basicas, con modo
+           interactivo para un operador y modo de lote para la corrida
+           nocturna de transacciones.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Ordenador donde se escribio el codigo.
+       OBJECT-COMPUTER. Ordenador donde se ejecuta el codigo.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACCION.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "REPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+
+           SELECT CALC-REGISTER
+               ASSIGN TO "CALCREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-RUN-ID
+               ALTERNATE RECORD KEY IS CR-OPERATOR-ID WITH DUPLICATES
+               FILE STATUS IS FS-CALCREG.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+           SELECT PARM-FILE
+               ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARMFILE.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPTFILE.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANSACCION-RECORD.
+           05  TR-NUM1                  PIC 9(05).
+           05  TR-NUM2                  PIC 9(05).
+           05  FILLER                   PIC X(10).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD                PIC X(80).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-SALUDO              PIC X(40).
+           05  PARM-NUMERO              PIC 9(03).
+           05  FILLER                   PIC X(37).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ULTIMO-REGISTRO     PIC 9(07).
+           05  CKPT-ESTADO              PIC X(01).
+               88  CKPT-COMPLETO        VALUE "C".
+               88  CKPT-EN-PROCESO      VALUE "I".
+           05  FILLER                   PIC X(12).
+
+       COPY CALCREG.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01 SALUDO PIC X(40) VALUE"Hola como estas, espero que todo bien".
        01 NUMERO PIC 999 VALUE 128.
+       01 FS-PARMFILE                   PIC XX.
        01 NUM1 PIC 9(5).
        01 NUM2 PIC 9(5).
-       01 RESULTADO PIC 9(5).
+
+      * CAMPOS ALFANUMERICOS DONDE SE RECIBE LA RESPUESTA DEL OPERADOR,
+      * PARA PODER VALIDARLA ANTES DE PASARLA A NUM1/NUM2.
+       01  NUM1-ENTRADA                 PIC X(05).
+       01  NUM2-ENTRADA                 PIC X(05).
+
+      * COPIAS DE VALIDACION DE LA ENTRADA DEL OPERADOR. EL ACCEPT
+      * RELLENA UNA RESPUESTA MAS CORTA QUE 5 POSICIONES CON BLANCOS A
+      * LA DERECHA; ESOS BLANCOS DE RELLENO SE CAMBIAN A CEROS AQUI
+      * SOLO PARA LA PRUEBA NUMERIC -- EL VALOR ORIGINAL EN
+      * NUM1-ENTRADA/NUM2-ENTRADA SE USA SIN TOCAR PARA EL MOVE A
+      * NUM1/NUM2, QUE YA LO JUSTIFICA A LA DERECHA Y RELLENA CON
+      * CEROS AL MOVERLO A UN CAMPO NUMERICO.
+       01  NUM1-VALIDA                  PIC X(05).
+       01  NUM2-VALIDA                  PIC X(05).
+
+      * RESULTADOS DE LAS CUATRO OPERACIONES, GUARDADOS POR SEPARADO
+      * PARA PODER REPORTARLOS Y REGISTRARLOS A LA VEZ.
+       01  RESULT-SUMA                  PIC 9(05).
+       01  RESULT-RESTA                 PIC 9(05).
+       01  RESULT-MULT                  PIC 9(05).
+       01  RESULT-DIVISION              PIC 9(05).
+
+       01  OPERATOR-ID                  PIC X(08).
+       01  RUN-DATE                     PIC 9(08).
+       01  RUN-TIME.
+           05  RUN-TIME-HHMM            PIC 9(04).
+           05  RUN-TIME-SS              PIC 9(02).
+           05  FILLER                   PIC 9(02).
+
+       01  FS-CALCREG                   PIC XX.
+       01  FS-AUDITORIA                 PIC XX.
+
+      * CONTROL DEL MODO DE CORRIDA (INTERACTIVO O POR LOTE)
+       01  RUN-MODE-SW                  PIC X(08).
+           88  MODO-BATCH               VALUE "BATCH".
+           88  MODO-INTERACTIVO         VALUE "INTERAC".
+
+       01  FIN-TRANSACCIONES-SW         PIC X(01).
+           88  FIN-TRANSACCIONES        VALUE "S".
+           88  NO-FIN-TRANSACCIONES     VALUE "N".
+
+       01  FS-TRANSACCION               PIC XX.
+       01  FS-REPORTE                   PIC XX.
+       01  FS-CKPTFILE                  PIC XX.
+
+       77  CONTADOR-REGISTROS           PIC 9(07) COMP VALUE ZERO.
+       77  ULTIMO-REGISTRO-PROCESADO    PIC 9(07) COMP VALUE ZERO.
+       77  CKPT-COCIENTE                PIC 9(07) COMP VALUE ZERO.
+       77  CKPT-RESIDUO                 PIC 9(07) COMP VALUE ZERO.
+
+      * TOPE OPERATIVO DE NUM1/NUM2: NO ES SOLO EL ANCHO DEL CAMPO
+      * PIC 9(5) -- CON ESTE TOPE EN AMBOS, RESULT-SUMA (TAMBIEN
+      * PIC 9(5), SIN ON SIZE ERROR) NO PUEDE DESBORDARSE.
+       77  MAXIMO-NUM-ENTRADA           PIC 9(05) VALUE 49999.
+
+      * ENCABEZADO DEL REPORTE IMPRESO DE OPERACIONES
+       01  REPORTE-TITULO-LINEA PIC X(80) VALUE
+           "REPORTE DE OPERACIONES - CURSO-DE-COBOL".
+       01  REPORTE-FECHA-LINEA.
+           05  FILLER                   PIC X(14) VALUE
+               "FECHA CORRIDA:".
+           05  RFL-FECHA                PIC 9(08).
+           05  FILLER                   PIC X(58) VALUE SPACES.
+       01  REPORTE-ENCABEZADO-LINEA PIC X(80) VALUE
+           " NUM1    NUM2    SUMA   RESTA    MULT   DIVISION".
+
+      * LINEA DE DETALLE DEL REPORTE DE RESULTADOS, USADA TANTO POR EL
+      * PROCESO POR LOTE COMO POR EL PROCESO INTERACTIVO.
+       01  REPORTE-DETALLE-LINEA.
+           05  LDL-NUM1                 PIC Z(4)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  LDL-NUM2                 PIC Z(4)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  LDL-SUMA                 PIC Z(4)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  LDL-RESTA                PIC Z(4)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  LDL-MULT                 PIC Z(4)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  LDL-DIVISION             PIC Z(4)9.
+           05  FILLER                   PIC X(13) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF MODO-BATCH
+               PERFORM 2000-PROCESO-LOTE THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-PROCESO-INTERACTIVO THRU 3000-EXIT
+           END-IF.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT RUN-MODE-SW FROM ENVIRONMENT "RUNMODE".
+           IF RUN-MODE-SW = SPACES
+               MOVE "INTERAC" TO RUN-MODE-SW
+           END-IF.
+           ACCEPT OPERATOR-ID FROM ENVIRONMENT "OPERATORID".
+           IF OPERATOR-ID = SPACES
+               MOVE "OPER0001" TO OPERATOR-ID
+           END-IF.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1050-LEER-PARMFILE THRU 1050-EXIT.
+           PERFORM 1100-ABRIR-CALCREG THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LEE EL SALUDO Y EL NUMERO DE REFERENCIA DESDE PARMFILE, PARA NO
+      * TENER QUE RECOMPILAR EL PROGRAMA CADA VEZ QUE CAMBIAN. SI EL
+      * ARCHIVO NO EXISTE O VIENE VACIO SE CONSERVAN LOS VALORES POR
+      * DEFECTO DEFINIDOS EN WORKING-STORAGE.
+      ******************************************************************
+       1050-LEER-PARMFILE.
+           OPEN INPUT PARM-FILE.
+           IF FS-PARMFILE = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SALUDO TO SALUDO
+                       MOVE PARM-NUMERO TO NUMERO
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-ABRIR-CALCREG.
+           OPEN I-O CALC-REGISTER.
+           IF FS-CALCREG = "35"
+               OPEN OUTPUT CALC-REGISTER
+               CLOSE CALC-REGISTER
+               OPEN I-O CALC-REGISTER
+           END-IF.
+           IF FS-CALCREG NOT = "00"
+               DISPLAY "CURSO-DE-COBOL - ERROR ABRIENDO CALCREG - "
+                   "FILE STATUS " FS-CALCREG
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF FS-AUDITORIA NOT = "00"
+               DISPLAY "CURSO-DE-COBOL - ERROR ABRIENDO AUDITFILE - "
+                   "FILE STATUS " FS-AUDITORIA
+               CLOSE CALC-REGISTER
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ESCRIBE EL ENCABEZADO DEL REPORTE IMPRESO (TITULO, FECHA DE LA
+      * CORRIDA Y TITULOS DE COLUMNA). SE USA AL ABRIR REPTFILE TANTO
+      * EN MODO LOTE COMO EN MODO INTERACTIVO.
+      ******************************************************************
+       1200-ESCRIBIR-ENCABEZADO.
+           MOVE REPORTE-TITULO-LINEA TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE RUN-DATE TO RFL-FECHA.
+           MOVE REPORTE-FECHA-LINEA TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE REPORTE-ENCABEZADO-LINEA TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PROCESO POR LOTE - LEE PARES NUM1/NUM2 DE TRANFILE Y ESCRIBE
+      * LOS CUATRO RESULTADOS DE CADA PAR EN REPTFILE. SI UN CHECKPOINT
+      * DE UNA CORRIDA ANTERIOR QUEDO EN PROCESO, LOS REGISTROS YA
+      * PROCESADOS SE SALTAN EN VEZ DE VOLVER A CALCULARSE.
+      ******************************************************************
+       2000-PROCESO-LOTE.
+           PERFORM 2050-LEER-CHECKPOINT THRU 2050-EXIT.
+           OPEN INPUT TRANSACTION-FILE.
+           IF FS-TRANSACCION NOT = "00"
+               DISPLAY "CURSO-DE-COBOL - ERROR ABRIENDO TRANFILE - "
+                   "FILE STATUS " FS-TRANSACCION
+               PERFORM 9000-FINALIZAR THRU 9000-EXIT
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ULTIMO-REGISTRO-PROCESADO > ZERO
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 1200-ESCRIBIR-ENCABEZADO THRU 1200-EXIT
+           END-IF.
+           IF FS-REPORTE NOT = "00"
+               DISPLAY "CURSO-DE-COBOL - ERROR ABRIENDO REPTFILE - "
+                   "FILE STATUS " FS-REPORTE
+               CLOSE TRANSACTION-FILE
+               PERFORM 9000-FINALIZAR THRU 9000-EXIT
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE "N" TO FIN-TRANSACCIONES-SW.
+           PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT
+               UNTIL FIN-TRANSACCIONES.
+           MOVE CONTADOR-REGISTROS TO CKPT-ULTIMO-REGISTRO.
+           SET CKPT-COMPLETO TO TRUE.
+           PERFORM 2060-ESCRIBIR-CHECKPOINT THRU 2060-EXIT.
+           CLOSE TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LEE EL ULTIMO CHECKPOINT DEJADO POR UNA CORRIDA ANTERIOR. SI
+      * QUEDO "EN PROCESO" LA CORRIDA ACTUAL REANUDA DESPUES DE ESE
+      * REGISTRO; SI QUEDO "COMPLETO" (O NO EXISTE) SE EMPIEZA DE CERO.
+      ******************************************************************
+       2050-LEER-CHECKPOINT.
+           MOVE ZERO TO ULTIMO-REGISTRO-PROCESADO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CKPTFILE = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-EN-PROCESO
+                           MOVE CKPT-ULTIMO-REGISTRO
+                               TO ULTIMO-REGISTRO-PROCESADO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GRABA EL CHECKPOINT ACTUAL, REEMPLAZANDO EL DE LA CORRIDA
+      * ANTERIOR (CKPTFILE SE REESCRIBE COMPLETO, UN SOLO REGISTRO).
+      ******************************************************************
+       2060-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF FS-CKPTFILE NOT = "00"
+               DISPLAY "CURSO-DE-COBOL - ERROR ABRIENDO CKPTFILE - "
+                   "FILE STATUS " FS-CKPTFILE
+               CLOSE TRANSACTION-FILE
+               CLOSE REPORT-FILE
+               PERFORM 9000-FINALIZAR THRU 9000-EXIT
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2060-EXIT.
+           EXIT.
+
+       2100-LEER-TRANSACCION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "S" TO FIN-TRANSACCIONES-SW
+               NOT AT END
+                   ADD 1 TO CONTADOR-REGISTROS
+                   IF CONTADOR-REGISTROS > ULTIMO-REGISTRO-PROCESADO
+                       MOVE TR-NUM1 TO NUM1
+                       MOVE TR-NUM2 TO NUM2
+                       PERFORM 2200-CALCULAR-Y-ESCRIBIR THRU 2200-EXIT
+                       PERFORM 2150-CHECKPOINT-PARCIAL THRU 2150-EXIT
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GRABA UN CHECKPOINT INTERMEDIO CADA 50 REGISTROS PROCESADOS,
+      * PARA QUE UNA CORRIDA QUE FALLE A MITAD DE CAMINO NO TENGA QUE
+      * REPROCESAR EL ARCHIVO COMPLETO AL REINTENTARSE.
+      ******************************************************************
+       2150-CHECKPOINT-PARCIAL.
+           DIVIDE CONTADOR-REGISTROS BY 50 GIVING CKPT-COCIENTE
+               REMAINDER CKPT-RESIDUO.
+           IF CKPT-RESIDUO = ZERO
+               MOVE CONTADOR-REGISTROS TO CKPT-ULTIMO-REGISTRO
+               SET CKPT-EN-PROCESO TO TRUE
+               PERFORM 2060-ESCRIBIR-CHECKPOINT THRU 2060-EXIT
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2200-CALCULAR-Y-ESCRIBIR.
+           ADD NUM1 TO NUM2 GIVING RESULT-SUMA.
+           MOVE NUM1 TO LDL-NUM1.
+           MOVE NUM2 TO LDL-NUM2.
+           MOVE RESULT-SUMA TO LDL-SUMA.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULT-RESTA.
+           MOVE RESULT-RESTA TO LDL-RESTA.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT-MULT
+               ON SIZE ERROR
+                   DISPLAY "RESULT TOO LARGE"
+                   MOVE ZERO TO RESULT-MULT
+           END-MULTIPLY.
+           MOVE RESULT-MULT TO LDL-MULT.
+           IF NUM2 = ZERO
+               DISPLAY "DIVISION NOT POSSIBLE - DIVISOR IS ZERO"
+               MOVE ZERO TO RESULT-DIVISION
+           ELSE
+               COMPUTE RESULT-DIVISION = NUM1 / NUM2
+                   ON SIZE ERROR
+                       DISPLAY "DIVISION NOT POSSIBLE - DIVISOR IS ZERO"
+                       MOVE ZERO TO RESULT-DIVISION
+               END-COMPUTE
+           END-IF.
+           MOVE RESULT-DIVISION TO LDL-DIVISION.
+           MOVE REPORTE-DETALLE-LINEA TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           PERFORM 5200-ESCRIBIR-CALCREG THRU 5200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PROCESO INTERACTIVO - UN SOLO PAR NUM1/NUM2 TOMADO DE TERMINAL
+      ******************************************************************
+       3000-PROCESO-INTERACTIVO.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 1200-ESCRIBIR-ENCABEZADO THRU 1200-EXIT.
       *----EMITIR UN MENSAJE POR PANTALLA CON COMANDO DISPLAY
-            DISPLAY "Hello world".
-            DISPLAY "Display Muetra un string en pantalla" "anexo".
-            DISPLAY SALUDO.
-            DISPLAY NUMERO.
-            DISPLAY "Introduce el primer numero: "
+           DISPLAY "Hello world".
+           DISPLAY "Display Muetra un string en pantalla" "anexo".
+           DISPLAY SALUDO.
+           DISPLAY NUMERO.
       *----SOLICITAR Y ALMACENAR EN VARIABLE VALOR INGRESADO POR TECLADO
-            ACCEPT NUM1.
-            DISPLAY "Introduce el segundo numero: "
-            ACCEPT NUM2.
+           PERFORM 3100-ACEPTAR-NUM1 THRU 3100-EXIT.
+           PERFORM 3200-ACEPTAR-NUM2 THRU 3200-EXIT.
       * REALIZANDO SUMAS---------------------------------
-            ADD NUM1 to NUM2 GIVING RESULTADO.
-            DISPLAY "El Resultado es: " RESULTADO.
+           ADD NUM1 TO NUM2 GIVING RESULT-SUMA.
+           DISPLAY "El Resultado es: " RESULT-SUMA.
       * REALIZAR RESTAS----------------------------------
-            SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-            DISPLAY "El resultado de la resta es: "RESULTADO.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULT-RESTA.
+           DISPLAY "El resultado de la resta es: " RESULT-RESTA.
       * REALIZAR MULTIPLICACION--------------------------
-           MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-           DISPLAY "El resultado de la multiplicacion es: "RESULTADO.
-      * REALIZAR DIVICION---------------------------------
-           COMPUTE RESULTADO= NUM1 + NUM2.
-           DISPLAY "El resultado de la SUMA es: " RESULTADO.
-           COMPUTE RESULTADO= NUM1 - NUM2.
-           DISPLAY "El resultado de la RESTA es: " RESULTADO.
-           COMPUTE RESULTADO= NUM1 * NUM2.
-           DISPLAY "El resultado de la MULTIPLICACION es: " RESULTADO.
-           COMPUTE RESULTADO= NUM1 / NUM2.
-           DISPLAY "El resultado de la DIVISION es: " RESULTADO.
-           IF RESULTADO >50
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT-MULT
+               ON SIZE ERROR
+                   DISPLAY "RESULT TOO LARGE"
+                   MOVE ZERO TO RESULT-MULT
+           END-MULTIPLY.
+           DISPLAY "El resultado de la multiplicacion es: " RESULT-MULT.
+      * REALIZAR DIVISION---------------------------------
+           IF NUM2 = ZERO
+               DISPLAY "DIVISION NOT POSSIBLE - DIVISOR IS ZERO"
+               MOVE ZERO TO RESULT-DIVISION
+           ELSE
+               COMPUTE RESULT-DIVISION = NUM1 / NUM2
+                   ON SIZE ERROR
+                       DISPLAY "DIVISION NOT POSSIBLE - DIVISOR IS ZERO"
+                       MOVE ZERO TO RESULT-DIVISION
+               END-COMPUTE
+           END-IF.
+           DISPLAY "El resultado de la DIVISION es: " RESULT-DIVISION.
+           MOVE NUM1 TO LDL-NUM1.
+           MOVE NUM2 TO LDL-NUM2.
+           MOVE RESULT-SUMA TO LDL-SUMA.
+           MOVE RESULT-RESTA TO LDL-RESTA.
+           MOVE RESULT-MULT TO LDL-MULT.
+           MOVE RESULT-DIVISION TO LDL-DIVISION.
+           MOVE REPORTE-DETALLE-LINEA TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           PERFORM 5200-ESCRIBIR-CALCREG THRU 5200-EXIT.
+           CLOSE REPORT-FILE.
+           IF RESULT-DIVISION >50
                DISPLAY "EL RESULTADO ES MAYOR QUE 50"
            ELSE
                DISPLAY "EL RESULTADO ES MENOR A 50"
            END-IF.
-           STOP RUN.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDACION DE ENTRADA - RECHAZA RESPUESTAS NO NUMERICAS, VACIAS
+      * O CERO Y VUELVE A PREGUNTAR HASTA RECIBIR UN VALOR VALIDO.
+      ******************************************************************
+       3100-ACEPTAR-NUM1.
+           DISPLAY "Introduce el primer numero: ".
+           ACCEPT NUM1-ENTRADA.
+           IF NUM1-ENTRADA = SPACES
+               DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICA"
+               DISPLAY "VUELVA A INTENTAR"
+               GO TO 3100-ACEPTAR-NUM1
+           END-IF.
+           MOVE NUM1-ENTRADA TO NUM1-VALIDA.
+           INSPECT NUM1-VALIDA REPLACING TRAILING SPACE BY ZERO.
+           IF NUM1-VALIDA NOT NUMERIC
+               DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICA"
+               DISPLAY "VUELVA A INTENTAR"
+               GO TO 3100-ACEPTAR-NUM1
+           END-IF.
+           MOVE NUM1-ENTRADA TO NUM1.
+           IF NUM1 > MAXIMO-NUM-ENTRADA
+               DISPLAY "ENTRADA INVALIDA - FUERA DE RANGO (MAXIMO "
+                   MAXIMO-NUM-ENTRADA ")"
+               DISPLAY "VUELVA A INTENTAR"
+               GO TO 3100-ACEPTAR-NUM1
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-ACEPTAR-NUM2.
+           DISPLAY "Introduce el segundo numero: ".
+           ACCEPT NUM2-ENTRADA.
+           IF NUM2-ENTRADA = SPACES
+               DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICA"
+               DISPLAY "VUELVA A INTENTAR"
+               GO TO 3200-ACEPTAR-NUM2
+           END-IF.
+           MOVE NUM2-ENTRADA TO NUM2-VALIDA.
+           INSPECT NUM2-VALIDA REPLACING TRAILING SPACE BY ZERO.
+           IF NUM2-VALIDA NOT NUMERIC
+               DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICA"
+               DISPLAY "VUELVA A INTENTAR"
+               GO TO 3200-ACEPTAR-NUM2
+           END-IF.
+      * NUM2 = 0 SE ACEPTA AQUI; EL PASO DE DIVISION LO CONTROLA
+      * (VER 3000-PROCESO-INTERACTIVO) PARA NO TERMINAR LA CORRIDA.
+           MOVE NUM2-ENTRADA TO NUM2.
+           IF NUM2 > MAXIMO-NUM-ENTRADA
+               DISPLAY "ENTRADA INVALIDA - FUERA DE RANGO (MAXIMO "
+                   MAXIMO-NUM-ENTRADA ")"
+               DISPLAY "VUELVA A INTENTAR"
+               GO TO 3200-ACEPTAR-NUM2
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ESCRITURA EN EL REGISTRO DE CALCULOS (CALCREG). COMPARTIDA POR
+      * EL PROCESO POR LOTE Y EL PROCESO INTERACTIVO.
+      ******************************************************************
+       5200-ESCRIBIR-CALCREG.
+           ACCEPT RUN-TIME FROM TIME.
+           MOVE RUN-DATE TO CR-CALC-DATE.
+           IF MODO-BATCH
+               MOVE 1 TO CR-SEQ-MODO
+               MOVE CONTADOR-REGISTROS TO CR-SEQ-SECUENCIA
+           ELSE
+               MOVE 2 TO CR-SEQ-MODO
+               COMPUTE CR-SEQ-SECUENCIA =
+                   RUN-TIME-HHMM * 100 + RUN-TIME-SS
+           END-IF.
+           MOVE OPERATOR-ID TO CR-OPERATOR-ID.
+           MOVE NUM1 TO CR-NUM1.
+           MOVE NUM2 TO CR-NUM2.
+           MOVE RESULT-SUMA TO CR-RESULT-SUMA.
+           MOVE RESULT-RESTA TO CR-RESULT-RESTA.
+           MOVE RESULT-MULT TO CR-RESULT-MULT.
+           MOVE RESULT-DIVISION TO CR-RESULT-DIVISION.
+           WRITE CALC-REG-RECORD
+               INVALID KEY
+                   DISPLAY "CALCREG WRITE ERROR - DUPLICATE RUN ID"
+           END-WRITE.
+           PERFORM 5300-ESCRIBIR-AUDITORIA THRU 5300-EXIT.
+       5200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ESCRITURA EN EL ARCHIVO DE AUDITORIA (AUDITFILE), COMPARTIDO
+      * POR TODOS LOS PROGRAMAS DE ESTE SISTEMA.
+      ******************************************************************
+       5300-ESCRIBIR-AUDITORIA.
+           STRING RUN-DATE RUN-TIME-HHMM RUN-TIME-SS
+               DELIMITED BY SIZE INTO AUD-TIMESTAMP
+           END-STRING.
+           MOVE OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE "Curso-de-Cobol" TO AUD-PROGRAM-NAME.
+           MOVE NUM1 TO AUD-NUM1.
+           MOVE NUM2 TO AUD-NUM2.
+           MOVE RESULT-DIVISION TO AUD-RESULTADO.
+           WRITE AUDIT-RECORD.
+       5300-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CALC-REGISTER.
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM Curso-de-Cobol.
