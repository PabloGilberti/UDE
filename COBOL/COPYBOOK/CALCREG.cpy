@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: CALCREG
+      * Purpose:  Indexed calculation register shared by Curso-de-Cobol
+      *           (writer) and Divisiones (reader/lookup). Keyed by a
+      *           run id (calculation date + sequence within the run)
+      *           with an alternate, duplicate-allowed key on the
+      *           operator id so a past result can be found either by
+      *           date or by the operator who produced it.
+      * 2026-08-08  Written.
+      * 2026-08-08  Widened CR-SEQ-NO to match CONTADOR-REGISTROS so a
+      *             batch run of more than 9999 transactions no longer
+      *             wraps the sequence number and collides run ids.
+      * 2026-08-08  Split CR-SEQ-NO into a leading run-mode digit plus
+      *             a 6-digit sequence so batch (CONTADOR-REGISTROS)
+      *             and interactive (RUN-TIME-HHMM) runs can no longer
+      *             generate the same CR-RUN-ID on the same date.
+      ******************************************************************
+       FD  CALC-REGISTER
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-REG-RECORD.
+           05  CR-RUN-ID.
+               10  CR-CALC-DATE         PIC 9(08).
+               10  CR-SEQ-NO.
+                   15  CR-SEQ-MODO      PIC 9(01).
+                   15  CR-SEQ-SECUENCIA PIC 9(06).
+           05  CR-OPERATOR-ID           PIC X(08).
+           05  CR-NUM1                  PIC 9(05).
+           05  CR-NUM2                  PIC 9(05).
+           05  CR-RESULT-SUMA           PIC 9(05).
+           05  CR-RESULT-RESTA          PIC 9(05).
+           05  CR-RESULT-MULT           PIC 9(05).
+           05  CR-RESULT-DIVISION       PIC 9(05).
+           05  FILLER                   PIC X(10).
