@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  Audit-trail record appended by every program in this
+      *           system before STOP RUN, so a calculation can be
+      *           traced back to who ran it, when, and with what
+      *           inputs during an investigation.
+      * 2026-08-08  Written.
+      ******************************************************************
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP            PIC X(15).
+           05  AUD-OPERATOR-ID          PIC X(08).
+           05  AUD-PROGRAM-NAME         PIC X(20).
+           05  AUD-NUM1                 PIC 9(05).
+           05  AUD-NUM2                 PIC 9(05).
+           05  AUD-RESULTADO            PIC 9(05).
+           05  FILLER                   PIC X(22).
